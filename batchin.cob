@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  batchin.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CM-KEY
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "BATCHCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "tranrec.cpy".
+       FD  CUSTMAST-FILE.
+       COPY "custmas.cpy".
+       FD  CKPT-FILE.
+       COPY "ckptrec.cpy".
+       FD  EXCEPT-FILE.
+       COPY "excrec.cpy".
+       FD  AUDIT-FILE.
+       COPY "audrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-TR-STATUS PIC X(2).
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-CK-STATUS PIC X(2).
+       01 WS-EX-STATUS PIC X(2).
+       01 WS-AU-STATUS PIC X(2).
+       01 WS-CM-KEY PIC 9(6).
+       01 WS-CM-NEXT-KEY PIC 9(6).
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-TRANS-EOF PIC X VALUE "N".
+       01 WS-DUP-EOF-SW PIC X VALUE "N".
+       01 WS-DUP-FOUND-SW PIC X VALUE "N".
+       01 WS-AGE-NUM PIC 9(3).
+       01 WS-AUDIT-AGE PIC 9(2).
+       01 WS-AU-RESULT PIC X(20).
+       01 WS-OPERATOR-ID PIC X(10) VALUE "BATCH".
+       01 WS-WRITTEN-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT PIC 9(6) VALUE 0.
+       01 WS-DUP-COUNT PIC 9(6) VALUE 0.
+       01 WS-TRANS-COUNT PIC 9(6) VALUE 0.
+       01 WS-LAST-COMMITTED PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-CUSTMAST-PARA.
+           PERFORM FIND-NEXT-KEY-PARA.
+           PERFORM READ-CHECKPOINT-PARA.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TR-STATUS NOT = "00"
+               DISPLAY "Unable to open TRANSACT.DAT - nothing to "
+                   "process."
+               CLOSE CUSTMAST-FILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRANS-EOF = "Y"
+               READ TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       PERFORM PROCESS-TRANS-PARA
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE CUSTMAST-FILE.
+      *> Reaching AT END means every transaction in this window was
+      *> read and dispositioned, so the checkpoint's job is done -
+      *> clear it now. Otherwise a checkpoint left over from a
+      *> *successful* run is indistinguishable, on the next night's
+      *> fresh TRANSACT.DAT, from a mid-batch restart: WS-TRANS-COUNT
+      *> is just this run's line number, with no link to which file
+      *> it came from, so a stale count would silently skip every
+      *> transaction in the next run instead of only resuming one.
+           PERFORM CLEAR-CHECKPOINT-PARA.
+           DISPLAY "Batch intake complete. Written: " WS-WRITTEN-COUNT
+               " Duplicates: " WS-DUP-COUNT
+               " Skipped: " WS-SKIPPED-COUNT.
+           STOP RUN.
+
+       PROCESS-TRANS-PARA.
+           IF WS-TRANS-COUNT <= WS-LAST-COMMITTED
+      *> already committed to CUSTMAST on a prior run - skip so a
+      *> restart does not duplicate work past the last checkpoint
+               CONTINUE
+           ELSE
+               IF TR-AGE NOT = SPACES AND
+                  FUNCTION TRIM(TR-AGE) IS NUMERIC
+                   MOVE FUNCTION TRIM(TR-AGE) TO WS-AGE-NUM
+                   IF WS-AGE-NUM <= 99
+                       MOVE WS-AGE-NUM TO WS-AUDIT-AGE
+                       PERFORM CHECK-DUPLICATE-PARA
+                       IF WS-DUP-FOUND-SW = "Y"
+                           DISPLAY "Skipping " TR-NAME
+                               ": already on master file"
+                           PERFORM WRITE-EXCEPTION-PARA
+                           ADD 1 TO WS-DUP-COUNT
+                           MOVE "DUPLICATE-REJECTED" TO WS-AU-RESULT
+                       ELSE
+                           MOVE WS-CM-NEXT-KEY TO WS-CM-KEY
+                           MOVE TR-NAME TO CM-NAME
+                           MOVE WS-AGE-NUM TO CM-AGE
+                           WRITE CUSTMAST-RECORD
+                           ADD 1 TO WS-CM-NEXT-KEY
+                           ADD 1 TO WS-WRITTEN-COUNT
+                           MOVE "WRITTEN" TO WS-AU-RESULT
+                       END-IF
+                   ELSE
+                       DISPLAY "Skipping " TR-NAME ": age out of range"
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       MOVE 0 TO WS-AUDIT-AGE
+                       MOVE "SKIPPED-OUT-OF-RANGE" TO WS-AU-RESULT
+                   END-IF
+               ELSE
+                   DISPLAY "Skipping " TR-NAME ": age not numeric"
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   MOVE 0 TO WS-AUDIT-AGE
+                   MOVE "SKIPPED-NOT-NUMERIC" TO WS-AU-RESULT
+               END-IF
+               PERFORM WRITE-AUDIT-PARA
+               PERFORM WRITE-CHECKPOINT-PARA
+           END-IF.
+
+       CHECK-DUPLICATE-PARA.
+      *> Same scan-for-name substitute for a keyed lookup used by
+      *> hello's FIND-NEXT-KEY-PARA (no ISAM back end in this build).
+      *> Repositioning CUSTMAST-FILE here is safe: the next append
+      *> key is tracked in WS-CM-NEXT-KEY, not derived from wherever
+      *> this scan leaves the file positioned.
+           MOVE "N" TO WS-DUP-EOF-SW.
+           MOVE "N" TO WS-DUP-FOUND-SW.
+           MOVE 1 TO WS-CM-KEY.
+           START CUSTMAST-FILE KEY IS NOT LESS THAN WS-CM-KEY
+               INVALID KEY MOVE "Y" TO WS-DUP-EOF-SW
+           END-START.
+           PERFORM UNTIL WS-DUP-EOF-SW = "Y" OR WS-DUP-FOUND-SW = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-DUP-EOF-SW
+                   NOT AT END
+                       IF CM-NAME = TR-NAME
+                           MOVE "Y" TO WS-DUP-FOUND-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-EXCEPTION-PARA.
+           OPEN EXTEND EXCEPT-FILE.
+           IF WS-EX-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPT-FILE
+           END-IF.
+           MOVE TR-NAME TO EX-NAME.
+           MOVE WS-AGE-NUM TO EX-AGE.
+           MOVE "DUPLICATE NAME ON MASTER FILE" TO EX-REASON.
+           WRITE EXCEPT-RECORD.
+           CLOSE EXCEPT-FILE.
+
+       WRITE-AUDIT-PARA.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AU-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR.
+           MOVE TR-NAME TO AU-NAME.
+           MOVE WS-AUDIT-AGE TO AU-AGE.
+           MOVE WS-AU-RESULT TO AU-RESULT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       READ-CHECKPOINT-PARA.
+           MOVE 0 TO WS-LAST-COMMITTED.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CK-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END MOVE CK-LAST-TRANS-COUNT TO
+                       WS-LAST-COMMITTED
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+      *> Rewritten (not appended) after every transaction so the
+      *> file always holds exactly one record: the count of
+      *> transactions processed so far in this batch window.
+           MOVE WS-TRANS-COUNT TO CK-LAST-TRANS-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+      *> Truncate to an empty file - READ-CHECKPOINT-PARA sees status
+      *> 00 with no record on the next run and leaves
+      *> WS-LAST-COMMITTED at its initialized 0, i.e. "no checkpoint".
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       OPEN-CUSTMAST-PARA.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-CM-STATUS NOT = "00"
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN I-O CUSTMAST-FILE
+           END-IF.
+
+       FIND-NEXT-KEY-PARA.
+           MOVE 0 TO WS-CM-NEXT-KEY.
+           MOVE "N" TO WS-EOF-SWITCH.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-CM-NEXT-KEY
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-CM-NEXT-KEY.
