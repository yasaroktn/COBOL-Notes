@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  csvexpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT CSV-FILE ASSIGN TO "CUSTEXPT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "custmas.cpy".
+       FD  CSV-FILE.
+       01  CSV-LINE-OUT PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-CSV-STATUS PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-EXPORT-COUNT PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CUSTMAST-FILE.
+           IF WS-CM-STATUS NOT = "00"
+               DISPLAY "Unable to open CUSTMAST.DAT - nothing to "
+                   "export."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END PERFORM WRITE-CSV-LINE-PARA
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTMAST-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY "CSV export complete. Records written: "
+               WS-EXPORT-COUNT.
+           STOP RUN.
+
+       WRITE-CSV-LINE-PARA.
+           MOVE SPACES TO CSV-LINE-OUT.
+           STRING FUNCTION TRIM(CM-NAME-FIRST) " "
+                  FUNCTION TRIM(CM-NAME-MI) " "
+                  FUNCTION TRIM(CM-NAME-LAST) ","
+                  CM-AGE
+                  DELIMITED BY SIZE INTO CSV-LINE-OUT.
+           WRITE CSV-LINE-OUT.
+           ADD 1 TO WS-EXPORT-COUNT.
