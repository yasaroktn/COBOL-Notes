@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  maint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CM-KEY
+               FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "custmas.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-CM-KEY PIC 9(6).
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-FOUND-SW PIC X VALUE "N".
+       01 WS-ANY-FOUND-SW PIC X VALUE "N".
+       01 WS-LAST-ONLY-SW PIC X VALUE "N".
+       01 WS-AGAIN-SW PIC X VALUE "Y".
+       01 SEARCH-NAME-HOLDER.
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY SN-LAST
+                         NAME-GROUP-FIRST BY SN-FIRST
+                         NAME-GROUP-MI BY SN-MI
+                         NAME-GROUP BY SEARCH-NAME.
+       01 WS-AGE-INPUT PIC X(3).
+       01 WS-AGE-NUM PIC 9(3).
+       01 WS-AGE-VALID-SW PIC X VALUE "N".
+       01 WS-MIN-AGE PIC 9(3) VALUE 0.
+       01 WS-MAX-AGE PIC 9(3) VALUE 99.
+       01 WS-ANSWER PIC X.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-CM-STATUS NOT = "00"
+               DISPLAY "CUSTMAST.DAT does not exist - nothing to "
+                   "maintain."
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-AGAIN-SW NOT = "Y"
+               PERFORM LOOKUP-PARA
+               DISPLAY "Look up another record? (Y/N) :"
+               ACCEPT WS-ANSWER
+               MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-AGAIN-SW
+           END-PERFORM.
+           CLOSE CUSTMAST-FILE.
+           STOP RUN.
+
+       LOOKUP-PARA.
+           DISPLAY "Enter last name to look up :"
+           ACCEPT SN-LAST.
+           DISPLAY "Enter first name to look up (blank = match "
+               "last name only) :"
+           ACCEPT SN-FIRST.
+           DISPLAY "Enter middle initial to look up (blank = match "
+               "last name only) :"
+           ACCEPT SN-MI.
+           IF SN-FIRST = SPACES AND SN-MI = SPACES
+               MOVE "Y" TO WS-LAST-ONLY-SW
+           ELSE
+               MOVE "N" TO WS-LAST-ONLY-SW
+           END-IF.
+           MOVE "N" TO WS-ANY-FOUND-SW.
+           PERFORM START-SCAN-PARA.
+           PERFORM FIND-NEXT-MATCH-PARA.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               MOVE "Y" TO WS-ANY-FOUND-SW
+               DISPLAY "Found: " CM-NAME " Age: " CM-AGE
+               PERFORM CORRECT-RECORD-PARA
+               PERFORM FIND-NEXT-MATCH-PARA
+           END-PERFORM.
+           IF WS-ANY-FOUND-SW = "N"
+               DISPLAY "No matching record found on CUSTMAST.DAT."
+           END-IF.
+
+       START-SCAN-PARA.
+      *> No ISAM back end in this build (see hello/OPEN-CUSTMAST-PARA)
+      *> so lookup by name is a sequential scan; RELATIVE KEY IS
+      *> WS-CM-KEY is populated with the matching record's relative
+      *> key as a side effect of the READ, ready for a REWRITE.
+      *> START repositions to the top of the file before each scan -
+      *> without it, a second lookup in the same session resumes from
+      *> wherever the previous READ NEXT left off instead of from the
+      *> start (same pattern as batchin's CHECK-DUPLICATE-PARA).
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE 1 TO WS-CM-KEY.
+           START CUSTMAST-FILE KEY IS NOT LESS THAN WS-CM-KEY
+               INVALID KEY MOVE "Y" TO WS-EOF-SWITCH
+           END-START.
+
+       FIND-NEXT-MATCH-PARA.
+      *> Resumes from wherever the previous READ NEXT left off, so a
+      *> last-name-only search visits every matching record in turn
+      *> instead of stopping at the first ("everyone named Garcia").
+           MOVE "N" TO WS-FOUND-SW.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y" OR WS-FOUND-SW = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF WS-LAST-ONLY-SW = "Y"
+                           IF CM-NAME-LAST = SN-LAST
+                               MOVE "Y" TO WS-FOUND-SW
+                           END-IF
+                       ELSE
+                           IF CM-NAME = SEARCH-NAME
+                               MOVE "Y" TO WS-FOUND-SW
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CORRECT-RECORD-PARA.
+           DISPLAY "Correct the name? (Y/N) :"
+           ACCEPT WS-ANSWER
+           IF FUNCTION UPPER-CASE(WS-ANSWER) = "Y"
+               DISPLAY "Enter new last name :"
+               ACCEPT CM-NAME-LAST
+               DISPLAY "Enter new first name :"
+               ACCEPT CM-NAME-FIRST
+               DISPLAY "Enter new middle initial :"
+               ACCEPT CM-NAME-MI
+           END-IF.
+           DISPLAY "Correct the age? (Y/N) :"
+           ACCEPT WS-ANSWER
+           IF FUNCTION UPPER-CASE(WS-ANSWER) = "Y"
+               PERFORM GET-AGE-PARA
+               MOVE WS-AGE-NUM TO CM-AGE
+           END-IF.
+           REWRITE CUSTMAST-RECORD.
+           DISPLAY "Record updated: " CM-NAME " Age: " CM-AGE.
+
+       GET-AGE-PARA.
+           MOVE "N" TO WS-AGE-VALID-SW.
+           PERFORM UNTIL WS-AGE-VALID-SW = "Y"
+               DISPLAY "Enter new age :"
+               ACCEPT WS-AGE-INPUT
+               IF WS-AGE-INPUT NOT = SPACES AND
+                  FUNCTION TRIM(WS-AGE-INPUT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-AGE-INPUT) TO WS-AGE-NUM
+                   IF WS-AGE-NUM >= WS-MIN-AGE AND
+                      WS-AGE-NUM <= WS-MAX-AGE
+                       MOVE "Y" TO WS-AGE-VALID-SW
+                   ELSE
+                       DISPLAY "Age must be between " WS-MIN-AGE
+                           " and " WS-MAX-AGE ". Please re-enter."
+                   END-IF
+               ELSE
+                   DISPLAY "Age must be numeric. Please re-enter."
+               END-IF
+           END-PERFORM.
