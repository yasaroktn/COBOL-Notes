@@ -0,0 +1,9 @@
+      *> Shared structured name layout - last/first/middle-initial
+      *> subfields so the roster can be sorted and searched by
+      *> surname. Written at the 05 level so any including record
+      *> just wraps it under its own 01 header; COPY REPLACING the
+      *> NAME-GROUP tokens to get a uniquely-named group item.
+       05  NAME-GROUP.
+           10  NAME-GROUP-LAST     PIC X(15).
+           10  NAME-GROUP-FIRST    PIC X(10).
+           10  NAME-GROUP-MI       PIC X(1).
