@@ -0,0 +1,9 @@
+      *> Customer master record layout - shared by hello, batchin,
+      *> agerpt, maint and csvexpt so the file layout only lives here.
+       01  CUSTMAST-RECORD.
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY CM-NAME-LAST
+                         NAME-GROUP-FIRST BY CM-NAME-FIRST
+                         NAME-GROUP-MI BY CM-NAME-MI
+                         NAME-GROUP BY CM-NAME.
+           05  CM-AGE              PIC 9(2).
