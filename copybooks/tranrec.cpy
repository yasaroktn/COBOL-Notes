@@ -0,0 +1,9 @@
+      *> Batch intake transaction record - one NAME/AGE entry per
+      *> line in the nightly registration transaction file.
+       01  TRANS-RECORD.
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY TR-NAME-LAST
+                         NAME-GROUP-FIRST BY TR-NAME-FIRST
+                         NAME-GROUP-MI BY TR-NAME-MI
+                         NAME-GROUP BY TR-NAME.
+           05  TR-AGE              PIC X(2).
