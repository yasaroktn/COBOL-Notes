@@ -0,0 +1,10 @@
+      *> Intake exceptions record - registrations rejected as
+      *> duplicates of an existing CUSTMAST entry.
+       01  EXCEPT-RECORD.
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY EX-NAME-LAST
+                         NAME-GROUP-FIRST BY EX-NAME-FIRST
+                         NAME-GROUP-MI BY EX-NAME-MI
+                         NAME-GROUP BY EX-NAME.
+           05  EX-AGE              PIC 9(2).
+           05  EX-REASON           PIC X(30).
