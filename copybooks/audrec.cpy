@@ -0,0 +1,13 @@
+      *> Audit trail record - one entry per accepted intake
+      *> transaction so a bad AGE or misspelled NAME can be traced
+      *> back to the run and operator that entered it.
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP        PIC X(21).
+           05  AU-OPERATOR         PIC X(10).
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY AU-NAME-LAST
+                         NAME-GROUP-FIRST BY AU-NAME-FIRST
+                         NAME-GROUP-MI BY AU-NAME-MI
+                         NAME-GROUP BY AU-NAME.
+           05  AU-AGE              PIC 9(2).
+           05  AU-RESULT           PIC X(20).
