@@ -0,0 +1,6 @@
+      *> Batch intake checkpoint record - count of transaction
+      *> records already committed to CUSTMAST, so a restart after
+      *> an abend can skip past what already made it to the master
+      *> file instead of duplicating or re-running the whole batch.
+       01  CKPT-RECORD.
+           05  CK-LAST-TRANS-COUNT PIC 9(6).
