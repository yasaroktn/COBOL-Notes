@@ -1,13 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  hello.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CM-KEY
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "custmas.cpy".
+       FD  EXCEPT-FILE.
+       COPY "excrec.cpy".
+       FD  AUDIT-FILE.
+       COPY "audrec.cpy".
        WORKING-STORAGE SECTION.
        01 AGE PIC 9(2).
-       01 NAME PIC X(20).
+       01 NAME-HOLDER.
+           COPY "nameflds.cpy"
+               REPLACING NAME-GROUP-LAST BY NAME-LAST
+                         NAME-GROUP-FIRST BY NAME-FIRST
+                         NAME-GROUP-MI BY NAME-MI
+                         NAME-GROUP BY NAME.
+       01 WS-CM-KEY PIC 9(6).
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-CM-NEXT-KEY PIC 9(6).
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-AGE-INPUT PIC X(3).
+       01 WS-AGE-NUM PIC 9(3).
+       01 WS-AGE-VALID-SW PIC X VALUE "N".
+       01 WS-MIN-AGE PIC 9(3) VALUE 0.
+       01 WS-MAX-AGE PIC 9(3) VALUE 99.
+       01 WS-EX-STATUS PIC X(2).
+       01 WS-DUP-FOUND-SW PIC X VALUE "N".
+       01 WS-AU-STATUS PIC X(2).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-AU-RESULT PIC X(20).
        PROCEDURE DIVISION.
-       DISPLAY "Enter your name :"
-       ACCEPT NAME.
-       DISPLAY "Enter your age :"
-       ACCEPT AGE.
-       DISPLAY "Hello " NAME "Your age " AGE.
-       STOP RUN.
+       MAIN-PARA.
+           DISPLAY "Enter operator ID :"
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY "Enter last name :"
+           ACCEPT NAME-LAST.
+           DISPLAY "Enter first name :"
+           ACCEPT NAME-FIRST.
+           DISPLAY "Enter middle initial :"
+           ACCEPT NAME-MI.
+           PERFORM GET-AGE-PARA.
+           DISPLAY "Hello " NAME "Your age " AGE.
+           PERFORM OPEN-CUSTMAST-PARA.
+           PERFORM FIND-NEXT-KEY-PARA.
+           IF WS-DUP-FOUND-SW = "Y"
+               DISPLAY NAME " is already on the master file - "
+                   "routing to exceptions report."
+               CLOSE CUSTMAST-FILE
+               PERFORM WRITE-EXCEPTION-PARA
+               MOVE "DUPLICATE-REJECTED" TO WS-AU-RESULT
+               PERFORM WRITE-AUDIT-PARA
+           ELSE
+               MOVE WS-CM-NEXT-KEY TO WS-CM-KEY
+               MOVE NAME TO CM-NAME
+               MOVE AGE TO CM-AGE
+               WRITE CUSTMAST-RECORD
+               CLOSE CUSTMAST-FILE
+               MOVE "WRITTEN" TO WS-AU-RESULT
+               PERFORM WRITE-AUDIT-PARA
+           END-IF.
+           STOP RUN.
+
+       WRITE-EXCEPTION-PARA.
+           OPEN EXTEND EXCEPT-FILE.
+           IF WS-EX-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPT-FILE
+           END-IF.
+           MOVE NAME TO EX-NAME.
+           MOVE AGE TO EX-AGE.
+           MOVE "DUPLICATE NAME ON MASTER FILE" TO EX-REASON.
+           WRITE EXCEPT-RECORD.
+           CLOSE EXCEPT-FILE.
+
+       WRITE-AUDIT-PARA.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AU-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR.
+           MOVE NAME TO AU-NAME.
+           MOVE AGE TO AU-AGE.
+           MOVE WS-AU-RESULT TO AU-RESULT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       OPEN-CUSTMAST-PARA.
+      *> ORGANIZATION INDEXED would be the natural fit for a file
+      *> keyed on NAME, but this build of GnuCOBOL has no ISAM
+      *> back end (no vbisam/BDB linked in) so INDEXED is rejected
+      *> at compile time. RELATIVE with a scan-for-name lookup
+      *> gives the same "append and find by NAME" behavior.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-CM-STATUS NOT = "00"
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN I-O CUSTMAST-FILE
+           END-IF.
+
+       GET-AGE-PARA.
+      *> AGE is ACCEPTed into an alphanumeric field first so a
+      *> mistyped letter or an over-length entry can be detected
+      *> and re-prompted instead of landing in the PIC 9(2) field
+      *> raw and risking a data exception downstream.
+           MOVE "N" TO WS-AGE-VALID-SW.
+           PERFORM UNTIL WS-AGE-VALID-SW = "Y"
+               DISPLAY "Enter your age :"
+               ACCEPT WS-AGE-INPUT
+               IF WS-AGE-INPUT NOT = SPACES AND
+                  FUNCTION TRIM(WS-AGE-INPUT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-AGE-INPUT) TO WS-AGE-NUM
+                   IF WS-AGE-NUM >= WS-MIN-AGE AND
+                      WS-AGE-NUM <= WS-MAX-AGE
+                       MOVE WS-AGE-NUM TO AGE
+                       MOVE "Y" TO WS-AGE-VALID-SW
+                   ELSE
+                       DISPLAY "Age must be between " WS-MIN-AGE
+                           " and " WS-MAX-AGE ". Please re-enter."
+                   END-IF
+               ELSE
+                   DISPLAY "Age must be numeric. Please re-enter."
+               END-IF
+           END-PERFORM.
+
+       FIND-NEXT-KEY-PARA.
+      *> Single pass over the master file: counts existing records
+      *> to derive the next relative key and, along the way, checks
+      *> whether NAME is already on file so MAIN-PARA can route a
+      *> duplicate registration to the exceptions report instead.
+           MOVE 0 TO WS-CM-NEXT-KEY.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE "N" TO WS-DUP-FOUND-SW.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-CM-NEXT-KEY
+                       IF CM-NAME = NAME
+                           MOVE "Y" TO WS-DUP-FOUND-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-CM-NEXT-KEY.
