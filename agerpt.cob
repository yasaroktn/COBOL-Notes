@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  agerpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY "custmas.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-UNDER-18-COUNT PIC 9(6) VALUE 0.
+       01 WS-ADULT-COUNT PIC 9(6) VALUE 0.
+       01 WS-SENIOR-COUNT PIC 9(6) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CUSTMAST-FILE.
+           IF WS-CM-STATUS NOT = "00"
+               DISPLAY "Unable to open CUSTMAST.DAT - no data to report"
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END PERFORM TALLY-AGE-PARA
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTMAST-FILE.
+           PERFORM PRINT-REPORT-PARA.
+           STOP RUN.
+
+       TALLY-AGE-PARA.
+           EVALUATE TRUE
+               WHEN CM-AGE < 18
+                   ADD 1 TO WS-UNDER-18-COUNT
+               WHEN CM-AGE >= 18 AND CM-AGE <= 64
+                   ADD 1 TO WS-ADULT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-SENIOR-COUNT
+           END-EVALUATE.
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       PRINT-REPORT-PARA.
+           DISPLAY "==================================================".
+           DISPLAY "        REGISTRATION HEADCOUNT BY AGE BRACKET".
+           DISPLAY "==================================================".
+           DISPLAY "Under 18 . . . . . . . . . . . " WS-UNDER-18-COUNT.
+           DISPLAY "18 to 64 . . . . . . . . . . . " WS-ADULT-COUNT.
+           DISPLAY "65 and over  . . . . . . . . . " WS-SENIOR-COUNT.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Grand total  . . . . . . . . . " WS-GRAND-TOTAL.
+           DISPLAY "==================================================".
